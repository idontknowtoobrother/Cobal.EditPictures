@@ -0,0 +1,13 @@
+000010*----------------------------------------------------------------
+000020*  GLEXTRACT - FIXED-WIDTH GENERAL LEDGER INTERFACE RECORD FOR
+000030*  THE LIISTING9-1 AMOUNT-FORMATTING BATCH JOB.  ONE RECORD IS
+000040*  WRITTEN PER AMTIN RECORD, CARRYING THE ACCOUNT CODE AND DATE
+000050*  ALONGSIDE THE SAME ZERO-FILLED (EDIT8) AND BLANK-INSERTED
+000060*  (EDIT9) FIXED-WIDTH AMOUNT LAYOUTS THE GL LOAD JOB EXPECTS.
+000070*----------------------------------------------------------------
+000080 01  GL-EXTRACT-RECORD.
+000090     05  GL-ACCOUNT-CODE         PIC X(10).
+000100     05  GL-DATE-OUT             PIC 9(08).
+000110     05  GL-ZERO-FILLED-AMOUNT   PIC X(14).
+000120     05  GL-BLANK-INSERTED-AMOUNT PIC X(14).
+000130     05  FILLER                  PIC X(34).
