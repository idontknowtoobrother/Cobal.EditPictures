@@ -1,47 +1,782 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. LIISTING9-1.
-       AUTHOR. 62160246.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 NUMERICVALUE  PIC 9(8)V99        VALUE 00014584.95.
-       01 EDIT1         PIC 99,999,999.99.
-       01 EDIT2         PIC ZZ,ZZZ,ZZ9.99.
-       01 EDIT3         PIC $*,***,**9.99.
-       01 EDIT4         PIC ++,+++,++9.99.
-       01 EDIT5         PIC $$,$$$,$$9.99.
-       01 EDIT6         PIC $$,$$$,$$9.00.
-       01 EDIT7         PIC 99/999/999.99.
-       01 EDIT8         PIC 99999000999.99.
-       01 EDIT9         PIC 99999BBB999.99.
-       
-       PROCEDURE DIVISION.
-       BEGIN.
-           MOVE NUMERICVALUE TO EDIT1
-           DISPLAY "Edit1 = " EDIT1
-           
-           MOVE NUMERICVALUE TO EDIT2
-           DISPLAY "Edit2 = " EDIT2
-    
-           MOVE NUMERICVALUE TO EDIT3
-           DISPLAY "Edit3 = " EDIT3
-    
-           MOVE NUMERICVALUE TO EDIT4
-           DISPLAY "Edit4 = " EDIT4
-    
-           MOVE NUMERICVALUE TO EDIT5
-           DISPLAY "Edit5 = " EDIT5
-    
-           MOVE NUMERICVALUE TO EDIT6
-           DISPLAY "Edit6 = " EDIT6
-    
-           MOVE NUMERICVALUE TO EDIT7
-           DISPLAY "Edit7 = " EDIT7
-    
-           MOVE NUMERICVALUE TO EDIT8
-           DISPLAY "Edit8 = " EDIT8
-    
-           MOVE NUMERICVALUE TO EDIT9
-           DISPLAY "Edit9 = " EDIT9
-           
-           GOBACK 
-           .
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. LIISTING9-1.
+000030 AUTHOR. 62160246.
+000040 INSTALLATION. DAILY-BATCH-CONTROL.
+000050 DATE-WRITTEN. 01/15/2019.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080*  MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100*  08/09/2026 TWK  REPLACED THE HARDCODED NUMERICVALUE LITERAL
+000110*                  WITH AN AMTIN INPUT FILE.  BEGIN NOW READS
+000120*                  AND EDITS ONE AMOUNT PER RECORD UNTIL END OF
+000130*                  FILE INSTEAD OF EDITING A SINGLE VALUE.
+000140*  08/09/2026 TWK  ADDED A CONTROL-TOTAL / RECORD-COUNT TRAILER
+000150*                  LINE AT END OF RUN FOR HASH-TOTAL BALANCING.
+000160*  08/09/2026 TWK  NUMERICVALUE IS NOW SIGNED SO CREDIT-MEMO
+000170*                  AMOUNTS ARE ACCEPTED.  EDIT5 CARRIES A
+000180*                  TRAILING CR/DB SIGN INDICATOR.
+000190*  08/09/2026 TWK  ADDED A RE-EDIT RECONCILIATION CHECK BEHIND
+000200*                  EACH MOVE IN 2100-EDIT-AMOUNT SO A BAD
+000210*                  PICTURE CLAUSE IS CAUGHT DURING THE RUN.
+000220*  08/09/2026 TWK  AMOUNTS ARE NOW VALIDATED BEFORE EDITING.
+000230*                  NON-NUMERIC AMOUNTS ARE WRITTEN TO EXCEPT-OUT
+000240*                  WITH A REASON CODE INSTEAD OF BEING FORMATTED.
+000250*  08/09/2026 TWK  ADDED AN OPTIONAL CTLCARD SELECTOR SO A RUN
+000260*                  CAN FORMAT JUST ONE EDITN INSTEAD OF ALL NINE.
+000270*  08/09/2026 TWK  AMTIN NOW CARRIES A PAYEE NAME, CHECK NUMBER
+000280*                  AND CHECK DATE.  ANY RECORD WITH A PAYEE NAME
+000290*                  ALSO GETS A CHECK PRINTED AROUND EDIT3, WITH
+000300*                  THE AMOUNT SPELLED OUT IN WORDS.
+000310*  08/09/2026 TWK  AMTIN NOW CARRIES AN ACCOUNT CODE.  EVERY
+000320*                  RECORD ALSO WRITES A FIXED-WIDTH GL-OUT
+000330*                  EXTRACT RECORD CARRYING THE ACCOUNT CODE, DATE,
+000340*                  AND THE EDIT8/EDIT9 FIXED-WIDTH AMOUNT LAYOUTS
+000350*                  FOR THE GL LOAD JOB.
+000360*  08/09/2026 TWK  ADDED CHECKPOINT/RESTART.  A CHECKPOINT RECORD
+000370*                  IS DROPPED EVERY CHECKPOINT-INTERVAL RECORDS,
+000380*                  AND A RERUN PICKS UP THE LAST CHECKPOINT AND
+000390*                  SKIPS BACK OVER ALREADY-PROCESSED RECORDS.
+000400*  08/09/2026 TWK  A RESTART RUN NOW OPENS EXCEPT-OUT, CHECK-OUT
+000410*                  AND GL-OUT EXTEND INSTEAD OF OUTPUT SO THE
+000420*                  PRE-CHECKPOINT PORTION OF THOSE FILES SURVIVES,
+000430*                  AND THE CHECKPOINT RECORD NOW CARRIES THE
+000440*                  CUMULATIVE RECORD COUNT AND CONTROL TOTAL SO
+000450*                  3100-PRINT-TRAILER REPORTS THE WHOLE JOB AFTER
+000460*                  A RESTART, NOT JUST THE RESTARTED SEGMENT.
+000470*                  DROPPED THE ZERO-AMOUNT REJECT IN
+000480*                  2050-VALIDATE-AMOUNT, A LEGITIMATE ZERO-BALANCE
+000490*                  ENTRY WAS BEING DIVERTED TO EXCEPT-OUT.  A
+000500*                  CTLCARD EDIT-SELECT CODE THAT IS NEITHER SPACE
+000510*                  NOR A DIGIT IS NOW FLAGGED WITH A DISPLAY
+000520*                  INSTEAD OF SILENTLY FORMATTING ALL NINE EDITS.
+000530*  08/09/2026 TWK  WIDENED EDIT-RECORD-COUNT AND EDIT-CONTROL-
+000540*                  TOTAL TO MATCH THE FULL SIZE OF RECORD-COUNT
+000550*                  AND CONTROL-TOTAL; THE TRAILER WAS SILENTLY
+000560*                  DROPPING HIGH-ORDER DIGITS ON A LARGE RUN.
+000570*                  MISMATCH-COUNT AND REJECT-COUNT NOW ALSO CARRY
+000580*                  FORWARD IN THE CHECKPOINT RECORD SO ALL FOUR
+000590*                  TRAILER FIGURES, NOT JUST RECORD-COUNT AND
+000600*                  CONTROL-TOTAL, REFLECT THE WHOLE JOB AFTER A
+000610*                  RESTART.
+000620*  08/09/2026 TWK  EDIT3, EDIT6, EDIT7 AND EDIT9'S RE-EDIT
+000630*                  RECONCILIATION CHECKS RELIED ON FUNCTION NUMVAL
+000640*                  TOLERATING CHARACTERS ("$", "*", "/", INSERTED
+000650*                  BLANKS) THAT ARE OUTSIDE ITS ARGUMENT GRAMMAR.
+000660*                  EDIT6 NOW USES NUMVAL-C LIKE EDIT5; EDIT3,
+000670*                  EDIT7 AND EDIT9 NOW PULL THEIR DIGITS OUT BY
+000680*                  POSITION LIKE EDIT8 ALREADY DID.  ALSO ADDED
+000690*                  AMTIN-TRANSACTION-DATE, A DATE FIELD PRESENT ON
+000700*                  EVERY RECORD, SO GL-OUT IS NO LONGER DATED FROM
+000710*                  AMTIN-CHECK-DATE (WHICH IS ONLY MEANINGFUL WHEN
+000720*                  A CHECK GETS CUT); 2050-VALIDATE-AMOUNT NOW
+000730*                  REJECTS A RECORD WHOSE TRANSACTION DATE IS NOT
+000740*                  NUMERIC.
+000750*----------------------------------------------------------------
+000760 ENVIRONMENT DIVISION.
+000770 INPUT-OUTPUT SECTION.
+000780 FILE-CONTROL.
+000790     SELECT AMTIN ASSIGN TO "AMTIN"
+000800         ORGANIZATION IS LINE SEQUENTIAL.
+000810     SELECT EXCEPT-OUT ASSIGN TO "EXCEPT-OUT"
+000820         ORGANIZATION IS LINE SEQUENTIAL.
+000830     SELECT OPTIONAL CTLCARD ASSIGN TO "CTLCARD"
+000840         ORGANIZATION IS LINE SEQUENTIAL.
+000850     SELECT CHECK-OUT ASSIGN TO "CHECK-OUT"
+000860         ORGANIZATION IS LINE SEQUENTIAL.
+000870     SELECT GL-OUT ASSIGN TO "GL-OUT"
+000880         ORGANIZATION IS LINE SEQUENTIAL.
+000890     SELECT OPTIONAL CHKPT-IN ASSIGN TO "CHKPT-IN"
+000900         ORGANIZATION IS LINE SEQUENTIAL.
+000910     SELECT CHKPT-OUT ASSIGN TO "CHKPT-OUT"
+000920         ORGANIZATION IS LINE SEQUENTIAL.
+000930
+000940 DATA DIVISION.
+000950 FILE SECTION.
+000960 FD  AMTIN
+000970     LABEL RECORDS ARE STANDARD.
+000980     COPY AMTINREC.
+000990
+001000 FD  EXCEPT-OUT
+001010     LABEL RECORDS ARE STANDARD.
+001020     COPY EXCPTREC.
+001030
+001040 FD  CTLCARD
+001050     LABEL RECORDS ARE STANDARD.
+001060     COPY CTLCARD.
+001070
+001080 FD  CHECK-OUT
+001090     LABEL RECORDS ARE STANDARD.
+001100     COPY CHECKREC.
+001110
+001120 FD  GL-OUT
+001130     LABEL RECORDS ARE STANDARD.
+001140     COPY GLEXTRACT.
+001150
+001160 FD  CHKPT-IN
+001170     LABEL RECORDS ARE STANDARD.
+001180     COPY CHKPTREC.
+001190
+001200 FD  CHKPT-OUT
+001210     LABEL RECORDS ARE STANDARD.
+001220     COPY CHKPTREC.
+001230
+001240 WORKING-STORAGE SECTION.
+001250 01 NUMERICVALUE  PIC S9(8)V99       VALUE ZERO.
+001260 COPY EDITPICS.
+001270
+001280 77 EOF-SWITCH     PIC X(01)          VALUE 'N'.
+001290     88 END-OF-AMTIN                  VALUE 'Y'.
+001300 77 RECORD-COUNT   PIC 9(07) COMP     VALUE ZERO.
+001310 77 CONTROL-TOTAL  PIC S9(9)V99 COMP-3 VALUE ZERO.
+001320 77 INPUT-RECORD-NUMBER PIC 9(07) COMP     VALUE ZERO.
+001330 77 RESTART-RECORD-NUMBER PIC 9(07) COMP   VALUE ZERO.
+001340 77 CHECKPOINT-INTERVAL PIC 9(05) COMP     VALUE 100.
+001350 77 CHECKPOINT-QUOTIENT PIC 9(07) COMP     VALUE ZERO.
+001360 77 CHECKPOINT-REMAINDER PIC 9(05) COMP    VALUE ZERO.
+001370 77 CHKPT-EOF-SWITCH    PIC X(01)          VALUE 'N'.
+001380     88 END-OF-CHKPT-IN                    VALUE 'Y'.
+001390 01 EDIT-RECORD-COUNT  PIC Z,ZZZ,ZZ9.
+001400 01 EDIT-CONTROL-TOTAL PIC $,$$$,$$$,$$9.99CR.
+001410
+001420 77 ABSOLUTE-VALUE     PIC S9(8)V99 COMP-3 VALUE ZERO.
+001430 77 WHOLE-DOLLAR-VALUE PIC S9(8)V99 COMP-3 VALUE ZERO.
+001440 77 UNEDITED-VALUE     PIC S9(9)V99 COMP-3 VALUE ZERO.
+001450 77 EDIT8-INTEGER      PIC 9(08)          VALUE ZERO.
+001460 77 EDIT8-DECIMAL      PIC 9(02)          VALUE ZERO.
+001470 77 EDIT3-INTEGER      PIC 9(07)          VALUE ZERO.
+001480 77 EDIT3-DECIMAL      PIC 9(02)          VALUE ZERO.
+001490 77 EDIT7-INTEGER      PIC 9(08)          VALUE ZERO.
+001500 77 EDIT7-DECIMAL      PIC 9(02)          VALUE ZERO.
+001510 77 EDIT9-INTEGER      PIC 9(08)          VALUE ZERO.
+001520 77 EDIT9-DECIMAL      PIC 9(02)          VALUE ZERO.
+001530 77 MISMATCH-COUNT     PIC 9(05) COMP     VALUE ZERO.
+001540 77 MISMATCH-EDIT-NAME PIC X(08).
+001550 01 EDIT-MISMATCH-COUNT PIC ZZ,ZZ9.
+001560
+001570 77 VALID-SWITCH        PIC X(01)          VALUE 'Y'.
+001580     88 VALID-AMOUNT                       VALUE 'Y'.
+001590     88 INVALID-AMOUNT                     VALUE 'N'.
+001600 77 REJECT-COUNT        PIC 9(05) COMP     VALUE ZERO.
+001610 01 EDIT-REJECT-COUNT   PIC ZZ,ZZ9.
+001620
+001630 77 EDIT-SELECT-CODE     PIC X(01)          VALUE SPACE.
+001640     88 SELECT-ALL-EDITS                    VALUES SPACE '0'.
+001650     88 SELECT-EDIT1                        VALUE '1'.
+001660     88 SELECT-EDIT2                        VALUE '2'.
+001670     88 SELECT-EDIT3                        VALUE '3'.
+001680     88 SELECT-EDIT4                        VALUE '4'.
+001690     88 SELECT-EDIT5                        VALUE '5'.
+001700     88 SELECT-EDIT6                        VALUE '6'.
+001710     88 SELECT-EDIT7                        VALUE '7'.
+001720     88 SELECT-EDIT8                        VALUE '8'.
+001730     88 SELECT-EDIT9                        VALUE '9'.
+001740
+001750 77 CHECK-INTEGER-VALUE    PIC 9(08) COMP    VALUE ZERO.
+001760 77 CHECK-CENTS-VALUE      PIC 9(02) COMP    VALUE ZERO.
+001770 77 CHECK-REMAINDER        PIC 9(08) COMP    VALUE ZERO.
+001780 77 CHECK-GROUP-VALUE      PIC 9(03) COMP    VALUE ZERO.
+001790 77 CHECK-GROUP-HUNDREDS   PIC 9(01) COMP    VALUE ZERO.
+001800 77 CHECK-GROUP-TENS       PIC 9(01) COMP    VALUE ZERO.
+001810 77 CHECK-GROUP-UNITS      PIC 9(01) COMP    VALUE ZERO.
+001820 77 CHECK-GROUP-TENS-UNITS PIC 9(02) COMP    VALUE ZERO.
+001830 77 CHECK-GROUP-SUFFIX     PIC X(09)         VALUE SPACES.
+001840 77 CHECK-WORDS-POINTER    PIC 9(03) COMP    VALUE 1.
+001850 77 CHECK-CENTS-EDIT       PIC 9(02)         VALUE ZERO.
+001860 01 CHECK-WORDS-LINE       PIC X(120)        VALUE SPACES.
+001870
+001880 01 CHECK-ONES-WORDS-TABLE.
+001890     05 FILLER              PIC X(12) VALUE 'ZERO        '.
+001900     05 FILLER              PIC X(12) VALUE 'ONE         '.
+001910     05 FILLER              PIC X(12) VALUE 'TWO         '.
+001920     05 FILLER              PIC X(12) VALUE 'THREE       '.
+001930     05 FILLER              PIC X(12) VALUE 'FOUR        '.
+001940     05 FILLER              PIC X(12) VALUE 'FIVE        '.
+001950     05 FILLER              PIC X(12) VALUE 'SIX         '.
+001960     05 FILLER              PIC X(12) VALUE 'SEVEN       '.
+001970     05 FILLER              PIC X(12) VALUE 'EIGHT       '.
+001980     05 FILLER              PIC X(12) VALUE 'NINE        '.
+001990     05 FILLER              PIC X(12) VALUE 'TEN         '.
+002000     05 FILLER              PIC X(12) VALUE 'ELEVEN      '.
+002010     05 FILLER              PIC X(12) VALUE 'TWELVE      '.
+002020     05 FILLER              PIC X(12) VALUE 'THIRTEEN    '.
+002030     05 FILLER              PIC X(12) VALUE 'FOURTEEN    '.
+002040     05 FILLER              PIC X(12) VALUE 'FIFTEEN     '.
+002050     05 FILLER              PIC X(12) VALUE 'SIXTEEN     '.
+002060     05 FILLER              PIC X(12) VALUE 'SEVENTEEN   '.
+002070     05 FILLER              PIC X(12) VALUE 'EIGHTEEN    '.
+002080     05 FILLER              PIC X(12) VALUE 'NINETEEN    '.
+002090 01 CHECK-ONES-WORDS REDEFINES CHECK-ONES-WORDS-TABLE
+002100                            OCCURS 20 TIMES PIC X(12).
+002110
+002120 01 CHECK-TENS-WORDS-TABLE.
+002130     05 FILLER              PIC X(12) VALUE SPACES.
+002140     05 FILLER              PIC X(12) VALUE SPACES.
+002150     05 FILLER              PIC X(12) VALUE 'TWENTY      '.
+002160     05 FILLER              PIC X(12) VALUE 'THIRTY      '.
+002170     05 FILLER              PIC X(12) VALUE 'FORTY       '.
+002180     05 FILLER              PIC X(12) VALUE 'FIFTY       '.
+002190     05 FILLER              PIC X(12) VALUE 'SIXTY       '.
+002200     05 FILLER              PIC X(12) VALUE 'SEVENTY     '.
+002210     05 FILLER              PIC X(12) VALUE 'EIGHTY      '.
+002220     05 FILLER              PIC X(12) VALUE 'NINETY      '.
+002230 01 CHECK-TENS-WORDS REDEFINES CHECK-TENS-WORDS-TABLE
+002240                            OCCURS 10 TIMES PIC X(12).
+002250
+002260 PROCEDURE DIVISION.
+002270 BEGIN.
+002280     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002290     PERFORM 2000-PROCESS-AMOUNT THRU 2000-EXIT
+002300         UNTIL END-OF-AMTIN
+002310     PERFORM 3000-TERMINATE THRU 3000-EXIT
+002320     GOBACK
+002330     .
+002340
+002350*----------------------------------------------------------------
+002360*  1000-INITIALIZE - OPEN THE INPUT FILE AND PRIME THE READ
+002370*----------------------------------------------------------------
+002380 1000-INITIALIZE.
+002390     OPEN INPUT AMTIN
+002400     PERFORM 1200-READ-CTLCARD THRU 1200-EXIT
+002410     PERFORM 1300-READ-CHECKPOINT THRU 1300-EXIT
+002420     IF RESTART-RECORD-NUMBER NOT = ZERO
+002430         OPEN EXTEND EXCEPT-OUT
+002440         OPEN EXTEND CHECK-OUT
+002450         OPEN EXTEND GL-OUT
+002460     ELSE
+002470         OPEN OUTPUT EXCEPT-OUT
+002480         OPEN OUTPUT CHECK-OUT
+002490         OPEN OUTPUT GL-OUT
+002500     END-IF
+002510     OPEN OUTPUT CHKPT-OUT
+002520     PERFORM 1100-READ-AMTIN THRU 1100-EXIT
+002530     .
+002540 1000-EXIT.
+002550     EXIT.
+002560
+002570*----------------------------------------------------------------
+002580*  1200-READ-CTLCARD - PICK UP THE OPTIONAL EDIT-SELECT CARD
+002590*----------------------------------------------------------------
+002600 1200-READ-CTLCARD.
+002610     OPEN INPUT CTLCARD
+002620     READ CTLCARD
+002630         AT END
+002640             MOVE SPACE TO EDIT-SELECT-CODE
+002650         NOT AT END
+002660             MOVE CTL-EDIT-SELECT TO EDIT-SELECT-CODE
+002670             IF EDIT-SELECT-CODE NOT = SPACE
+002680                     AND EDIT-SELECT-CODE NOT NUMERIC
+002690                 DISPLAY 'INVALID CTLCARD EDIT-SELECT CODE: '
+002700                     EDIT-SELECT-CODE
+002710                     ' - FORMATTING ALL NINE EDITS'
+002720                 MOVE SPACE TO EDIT-SELECT-CODE
+002730             END-IF
+002740     END-READ
+002750     CLOSE CTLCARD
+002760     .
+002770 1200-EXIT.
+002780     EXIT.
+002790
+002800*----------------------------------------------------------------
+002810*  1300-READ-CHECKPOINT - PICK UP THE RESTART POINT, IF ANY
+002820*----------------------------------------------------------------
+002830 1300-READ-CHECKPOINT.
+002840     OPEN INPUT CHKPT-IN
+002850     PERFORM 1310-READ-CHECKPOINT-RECORD THRU 1310-EXIT
+002860     PERFORM 1310-READ-CHECKPOINT-RECORD THRU 1310-EXIT
+002870         UNTIL END-OF-CHKPT-IN
+002880     CLOSE CHKPT-IN
+002890     IF RESTART-RECORD-NUMBER NOT = ZERO
+002900         DISPLAY 'RESTARTING AFTER RECORD NUMBER '
+002910             RESTART-RECORD-NUMBER
+002920     END-IF
+002930     .
+002940 1300-EXIT.
+002950     EXIT.
+002960
+002970 1310-READ-CHECKPOINT-RECORD.
+002980     READ CHKPT-IN
+002990         AT END SET END-OF-CHKPT-IN TO TRUE
+003000         NOT AT END
+003010             MOVE CHKPT-LAST-RECORD-NUMBER OF CHKPT-IN
+003020                 TO RESTART-RECORD-NUMBER
+003030             MOVE CHKPT-RECORD-COUNT OF CHKPT-IN
+003040                 TO RECORD-COUNT
+003050             MOVE CHKPT-CONTROL-TOTAL OF CHKPT-IN
+003060                 TO CONTROL-TOTAL
+003070             MOVE CHKPT-MISMATCH-COUNT OF CHKPT-IN
+003080                 TO MISMATCH-COUNT
+003090             MOVE CHKPT-REJECT-COUNT OF CHKPT-IN
+003100                 TO REJECT-COUNT
+003110     END-READ
+003120     .
+003130 1310-EXIT.
+003140     EXIT.
+003150
+003160 1100-READ-AMTIN.
+003170     READ AMTIN
+003180         AT END SET END-OF-AMTIN TO TRUE
+003190         NOT AT END ADD 1 TO INPUT-RECORD-NUMBER
+003200     END-READ
+003210     .
+003220 1100-EXIT.
+003230     EXIT.
+003240
+003250*----------------------------------------------------------------
+003260*  2000-PROCESS-AMOUNT - EDIT ONE AMOUNT, THEN READ THE NEXT
+003270*----------------------------------------------------------------
+003280 2000-PROCESS-AMOUNT.
+003290     IF INPUT-RECORD-NUMBER > RESTART-RECORD-NUMBER
+003300         PERFORM 2050-VALIDATE-AMOUNT THRU 2050-EXIT
+003310         IF VALID-AMOUNT
+003320             MOVE AMTIN-AMOUNT TO NUMERICVALUE
+003330             ADD 1 TO RECORD-COUNT
+003340             ADD NUMERICVALUE TO CONTROL-TOTAL
+003350             PERFORM 2100-EDIT-AMOUNT THRU 2100-EXIT
+003360             IF AMTIN-PAYEE-NAME NOT = SPACES
+003370                 PERFORM 2200-PRINT-CHECK THRU 2200-EXIT
+003380             END-IF
+003390             PERFORM 2300-WRITE-GL-EXTRACT THRU 2300-EXIT
+003400         ELSE
+003410             PERFORM 2800-REJECT-RECORD THRU 2800-EXIT
+003420         END-IF
+003430         PERFORM 2400-CHECK-CHECKPOINT THRU 2400-EXIT
+003440     END-IF
+003450     PERFORM 1100-READ-AMTIN THRU 1100-EXIT
+003460     .
+003470 2000-EXIT.
+003480     EXIT.
+003490
+003500*----------------------------------------------------------------
+003510*  2050-VALIDATE-AMOUNT - REJECT NON-NUMERIC AMOUNTS AND RECORDS
+003520*  WITH AN INVALID TRANSACTION DATE
+003530*----------------------------------------------------------------
+003540 2050-VALIDATE-AMOUNT.
+003550     SET VALID-AMOUNT TO TRUE
+003560     IF AMTIN-AMOUNT NOT NUMERIC
+003570         SET INVALID-AMOUNT TO TRUE
+003580         MOVE "01" TO EXCEPT-REASON-CODE
+003590         MOVE "NON-NUMERIC AMOUNT" TO EXCEPT-REASON-TEXT
+003600     ELSE
+003610         IF AMTIN-TRANSACTION-DATE NOT NUMERIC
+003620             SET INVALID-AMOUNT TO TRUE
+003630             MOVE "02" TO EXCEPT-REASON-CODE
+003640             MOVE "INVALID TRANSACTION DATE" TO EXCEPT-REASON-TEXT
+003650         END-IF
+003660     END-IF
+003670     .
+003680 2050-EXIT.
+003690     EXIT.
+003700
+003710*----------------------------------------------------------------
+003720*  2800-REJECT-RECORD - WRITE THE RAW RECORD TO EXCEPT-OUT
+003730*----------------------------------------------------------------
+003740 2800-REJECT-RECORD.
+003750     ADD 1 TO REJECT-COUNT
+003760     MOVE AMTIN-RECORD-X TO EXCEPT-RAW-RECORD
+003770     WRITE EXCEPT-OUT-RECORD
+003780     DISPLAY "*** REJECTED - " EXCEPT-REASON-CODE " "
+003790         EXCEPT-REASON-TEXT
+003800     .
+003810 2800-EXIT.
+003820     EXIT.
+003830 2100-EDIT-AMOUNT.
+003840     COMPUTE ABSOLUTE-VALUE = FUNCTION ABS(NUMERICVALUE)
+003850     COMPUTE WHOLE-DOLLAR-VALUE =
+003860         FUNCTION INTEGER-PART(ABSOLUTE-VALUE)
+003870     EVALUATE TRUE
+003880         WHEN SELECT-EDIT1
+003890             PERFORM 2101-FORMAT-EDIT1 THRU 2101-EXIT
+003900         WHEN SELECT-EDIT2
+003910             PERFORM 2102-FORMAT-EDIT2 THRU 2102-EXIT
+003920         WHEN SELECT-EDIT3
+003930             PERFORM 2103-FORMAT-EDIT3 THRU 2103-EXIT
+003940         WHEN SELECT-EDIT4
+003950             PERFORM 2104-FORMAT-EDIT4 THRU 2104-EXIT
+003960         WHEN SELECT-EDIT5
+003970             PERFORM 2105-FORMAT-EDIT5 THRU 2105-EXIT
+003980         WHEN SELECT-EDIT6
+003990             PERFORM 2106-FORMAT-EDIT6 THRU 2106-EXIT
+004000         WHEN SELECT-EDIT7
+004010             PERFORM 2107-FORMAT-EDIT7 THRU 2107-EXIT
+004020         WHEN SELECT-EDIT8
+004030             PERFORM 2108-FORMAT-EDIT8 THRU 2108-EXIT
+004040         WHEN SELECT-EDIT9
+004050             PERFORM 2109-FORMAT-EDIT9 THRU 2109-EXIT
+004060         WHEN OTHER
+004070             PERFORM 2101-FORMAT-EDIT1 THRU 2101-EXIT
+004080             PERFORM 2102-FORMAT-EDIT2 THRU 2102-EXIT
+004090             PERFORM 2103-FORMAT-EDIT3 THRU 2103-EXIT
+004100             PERFORM 2104-FORMAT-EDIT4 THRU 2104-EXIT
+004110             PERFORM 2105-FORMAT-EDIT5 THRU 2105-EXIT
+004120             PERFORM 2106-FORMAT-EDIT6 THRU 2106-EXIT
+004130             PERFORM 2107-FORMAT-EDIT7 THRU 2107-EXIT
+004140             PERFORM 2108-FORMAT-EDIT8 THRU 2108-EXIT
+004150             PERFORM 2109-FORMAT-EDIT9 THRU 2109-EXIT
+004160     END-EVALUATE
+004170     .
+004180 2100-EXIT.
+004190     EXIT.
+004200
+004210*----------------------------------------------------------------
+004220*  2200-PRINT-CHECK - PRINT A CHECK AROUND EDIT3 FOR A RECORD
+004230*  THAT CARRIES A PAYEE NAME
+004240*----------------------------------------------------------------
+004250 2200-PRINT-CHECK.
+004260     MOVE SPACES TO CHECK-PAYEE-LINE
+004270     MOVE 'PAY TO: ' TO CHECK-PAYEE-LABEL
+004280     MOVE AMTIN-PAYEE-NAME TO CHECK-PAYEE-OUT
+004290     MOVE 'AMOUNT ' TO CHECK-AMOUNT-LABEL
+004300     MOVE ABSOLUTE-VALUE TO CHECK-AMOUNT-OUT
+004310     WRITE CHECK-PAYEE-LINE
+004320     PERFORM 2210-CONVERT-AMOUNT-TO-WORDS THRU 2210-EXIT
+004330     MOVE SPACES TO CHECK-WORDS-OUT-LINE
+004340     MOVE CHECK-WORDS-LINE TO CHECK-WORDS-OUT
+004350     WRITE CHECK-WORDS-OUT-LINE
+004360     MOVE SPACES TO CHECK-NUMBER-DATE-LINE
+004370     MOVE 'CHECK NUMBER: ' TO CHECK-NUMBER-LABEL
+004380     MOVE AMTIN-CHECK-NUMBER TO CHECK-NUMBER-OUT
+004390     MOVE 'DATE: ' TO CHECK-DATE-LABEL
+004400     MOVE AMTIN-CHECK-DATE TO CHECK-DATE-OUT
+004410     WRITE CHECK-NUMBER-DATE-LINE
+004420     MOVE SPACES TO CHECK-BLANK-LINE
+004430     WRITE CHECK-BLANK-LINE
+004440     .
+004450 2200-EXIT.
+004460     EXIT.
+004470*----------------------------------------------------------------
+004480*  2300-WRITE-GL-EXTRACT - WRITE ONE FIXED-WIDTH GL INTERFACE
+004490*  RECORD PER AMTIN RECORD, CARRYING THE ACCOUNT CODE, THE
+004500*  TRANSACTION DATE (AMTIN-TRANSACTION-DATE, NOT THE CHECK-ONLY
+004510*  AMTIN-CHECK-DATE), AND THE EDIT8/EDIT9 FIXED-WIDTH AMOUNT
+004520*  LAYOUTS THE GL LOAD JOB EXPECTS.  WRITTEN REGARDLESS OF WHICH
+004530*  EDITN THE CONTROL CARD SELECTED FOR THE DISPLAY REPORT.
+004540*----------------------------------------------------------------
+004550 2300-WRITE-GL-EXTRACT.
+004560     MOVE SPACES TO GL-EXTRACT-RECORD
+004570     MOVE AMTIN-ACCOUNT-CODE TO GL-ACCOUNT-CODE
+004580     MOVE AMTIN-TRANSACTION-DATE TO GL-DATE-OUT
+004590     MOVE NUMERICVALUE TO EDIT8
+004600     MOVE EDIT8 TO GL-ZERO-FILLED-AMOUNT
+004610     MOVE NUMERICVALUE TO EDIT9
+004620     MOVE EDIT9 TO GL-BLANK-INSERTED-AMOUNT
+004630     WRITE GL-EXTRACT-RECORD
+004640     .
+004650 2300-EXIT.
+004660     EXIT.
+004670
+004680*----------------------------------------------------------------
+004690*  2400-CHECK-CHECKPOINT - EVERY CHECKPOINT-INTERVAL RECORDS,
+004700*  DROP A CHECKPOINT RECORD SO A RERUN CAN RESTART PAST THIS POINT
+004710*----------------------------------------------------------------
+004720 2400-CHECK-CHECKPOINT.
+004730     DIVIDE INPUT-RECORD-NUMBER BY CHECKPOINT-INTERVAL
+004740         GIVING CHECKPOINT-QUOTIENT
+004750         REMAINDER CHECKPOINT-REMAINDER
+004760     IF CHECKPOINT-REMAINDER = ZERO
+004770         PERFORM 2410-WRITE-CHECKPOINT THRU 2410-EXIT
+004780     END-IF
+004790     .
+004800 2400-EXIT.
+004810     EXIT.
+004820
+004830 2410-WRITE-CHECKPOINT.
+004840     MOVE SPACES TO CHKPT-RECORD OF CHKPT-OUT
+004850     MOVE INPUT-RECORD-NUMBER
+004860         TO CHKPT-LAST-RECORD-NUMBER OF CHKPT-OUT
+004870     MOVE RECORD-COUNT
+004880         TO CHKPT-RECORD-COUNT OF CHKPT-OUT
+004890     MOVE CONTROL-TOTAL
+004900         TO CHKPT-CONTROL-TOTAL OF CHKPT-OUT
+004910     MOVE MISMATCH-COUNT
+004920         TO CHKPT-MISMATCH-COUNT OF CHKPT-OUT
+004930     MOVE REJECT-COUNT
+004940         TO CHKPT-REJECT-COUNT OF CHKPT-OUT
+004950     WRITE CHKPT-RECORD OF CHKPT-OUT
+004960     .
+004970 2410-EXIT.
+004980     EXIT.
+004990
+005000*----------------------------------------------------------------
+005010*  2210-CONVERT-AMOUNT-TO-WORDS - SPELL OUT THE CHECK AMOUNT
+005020*----------------------------------------------------------------
+005030 2210-CONVERT-AMOUNT-TO-WORDS.
+005040     MOVE SPACES TO CHECK-WORDS-LINE
+005050     MOVE 1 TO CHECK-WORDS-POINTER
+005060     COMPUTE CHECK-INTEGER-VALUE =
+005070         FUNCTION INTEGER-PART(ABSOLUTE-VALUE)
+005080     COMPUTE CHECK-CENTS-VALUE ROUNDED =
+005090         (ABSOLUTE-VALUE - CHECK-INTEGER-VALUE) * 100
+005100     IF CHECK-INTEGER-VALUE = ZERO
+005110         STRING 'ZERO ' DELIMITED BY SIZE
+005120             INTO CHECK-WORDS-LINE
+005130             WITH POINTER CHECK-WORDS-POINTER
+005140     ELSE
+005150         COMPUTE CHECK-GROUP-VALUE =
+005160             CHECK-INTEGER-VALUE / 1000000
+005170         MOVE 'MILLION  ' TO CHECK-GROUP-SUFFIX
+005180         PERFORM 2220-FORMAT-GROUP-WORDS THRU 2220-EXIT
+005190         COMPUTE CHECK-REMAINDER =
+005200             CHECK-INTEGER-VALUE - (CHECK-GROUP-VALUE * 1000000)
+005210         COMPUTE CHECK-GROUP-VALUE = CHECK-REMAINDER / 1000
+005220         MOVE 'THOUSAND ' TO CHECK-GROUP-SUFFIX
+005230         PERFORM 2220-FORMAT-GROUP-WORDS THRU 2220-EXIT
+005240         COMPUTE CHECK-REMAINDER =
+005250             CHECK-REMAINDER - (CHECK-GROUP-VALUE * 1000)
+005260         MOVE CHECK-REMAINDER TO CHECK-GROUP-VALUE
+005270         MOVE SPACES TO CHECK-GROUP-SUFFIX
+005280         PERFORM 2220-FORMAT-GROUP-WORDS THRU 2220-EXIT
+005290     END-IF
+005300     STRING 'DOLLARS AND ' DELIMITED BY SIZE
+005310         INTO CHECK-WORDS-LINE
+005320         WITH POINTER CHECK-WORDS-POINTER
+005330     MOVE CHECK-CENTS-VALUE TO CHECK-CENTS-EDIT
+005340     STRING CHECK-CENTS-EDIT DELIMITED BY SIZE
+005350         '/100' DELIMITED BY SIZE
+005360         INTO CHECK-WORDS-LINE
+005370         WITH POINTER CHECK-WORDS-POINTER
+005380     .
+005390 2210-EXIT.
+005400     EXIT.
+005410
+005420*----------------------------------------------------------------
+005430*  2220-FORMAT-GROUP-WORDS - SPELL OUT ONE 3-DIGIT GROUP AND
+005440*  APPEND ITS SCALE SUFFIX (MILLION/THOUSAND/NONE)
+005450*----------------------------------------------------------------
+005460 2220-FORMAT-GROUP-WORDS.
+005470     IF CHECK-GROUP-VALUE NOT = ZERO
+005480         COMPUTE CHECK-GROUP-HUNDREDS =
+005490             CHECK-GROUP-VALUE / 100
+005500         COMPUTE CHECK-GROUP-TENS-UNITS =
+005510             CHECK-GROUP-VALUE - (CHECK-GROUP-HUNDREDS * 100)
+005520         IF CHECK-GROUP-HUNDREDS NOT = ZERO
+005530             STRING CHECK-ONES-WORDS
+005540                     (CHECK-GROUP-HUNDREDS + 1)
+005550                     DELIMITED BY SPACE
+005560                 ' HUNDRED ' DELIMITED BY SIZE
+005570                 INTO CHECK-WORDS-LINE
+005580                 WITH POINTER CHECK-WORDS-POINTER
+005590         END-IF
+005600         IF CHECK-GROUP-TENS-UNITS < 20
+005610             IF CHECK-GROUP-TENS-UNITS NOT = ZERO
+005620                 STRING CHECK-ONES-WORDS
+005630                         (CHECK-GROUP-TENS-UNITS + 1)
+005640                         DELIMITED BY SPACE
+005650                     ' ' DELIMITED BY SIZE
+005660                     INTO CHECK-WORDS-LINE
+005670                     WITH POINTER CHECK-WORDS-POINTER
+005680             END-IF
+005690         ELSE
+005700             COMPUTE CHECK-GROUP-TENS =
+005710                 CHECK-GROUP-TENS-UNITS / 10
+005720             COMPUTE CHECK-GROUP-UNITS = CHECK-GROUP-TENS-UNITS
+005730                 - (CHECK-GROUP-TENS * 10)
+005740             STRING CHECK-TENS-WORDS
+005750                     (CHECK-GROUP-TENS + 1)
+005760                     DELIMITED BY SPACE
+005770                 ' ' DELIMITED BY SIZE
+005780                 INTO CHECK-WORDS-LINE
+005790                 WITH POINTER CHECK-WORDS-POINTER
+005800             IF CHECK-GROUP-UNITS NOT = ZERO
+005810                 STRING CHECK-ONES-WORDS
+005820                         (CHECK-GROUP-UNITS + 1)
+005830                         DELIMITED BY SPACE
+005840                     ' ' DELIMITED BY SIZE
+005850                     INTO CHECK-WORDS-LINE
+005860                     WITH POINTER CHECK-WORDS-POINTER
+005870             END-IF
+005880         END-IF
+005890         IF CHECK-GROUP-SUFFIX NOT = SPACES
+005900             STRING CHECK-GROUP-SUFFIX DELIMITED BY SPACE
+005910                 ' ' DELIMITED BY SIZE
+005920                 INTO CHECK-WORDS-LINE
+005930                 WITH POINTER CHECK-WORDS-POINTER
+005940         END-IF
+005950     END-IF
+005960     .
+005970 2220-EXIT.
+005980     EXIT.
+005990
+006000 2101-FORMAT-EDIT1.
+006010     MOVE NUMERICVALUE TO EDIT1
+006020     DISPLAY "Edit1 = " EDIT1
+006030     COMPUTE UNEDITED-VALUE = FUNCTION NUMVAL(EDIT1)
+006040     IF UNEDITED-VALUE NOT = ABSOLUTE-VALUE
+006050         MOVE "EDIT1" TO MISMATCH-EDIT-NAME
+006060         PERFORM 2900-FLAG-MISMATCH THRU 2900-EXIT
+006070     END-IF
+006080     .
+006090 2101-EXIT.
+006100     EXIT.
+006110
+006120 2102-FORMAT-EDIT2.
+006130     MOVE NUMERICVALUE TO EDIT2
+006140     DISPLAY "Edit2 = " EDIT2
+006150     COMPUTE UNEDITED-VALUE = FUNCTION NUMVAL(EDIT2)
+006160     IF UNEDITED-VALUE NOT = ABSOLUTE-VALUE
+006170         MOVE "EDIT2" TO MISMATCH-EDIT-NAME
+006180         PERFORM 2900-FLAG-MISMATCH THRU 2900-EXIT
+006190     END-IF
+006200     .
+006210 2102-EXIT.
+006220     EXIT.
+006230
+006240 2103-FORMAT-EDIT3.
+006250     MOVE NUMERICVALUE TO EDIT3
+006260     DISPLAY "Edit3 = " EDIT3
+006270*    EDIT3 IS CHECK-PROTECTED - SUPPRESSED LEADING ZEROS COME
+006280*    BACK AS "*" FILL CHARACTERS, AND THE PICTURE ALSO CARRIES A
+006290*    FIXED "$" - NEITHER IS PART OF NUMVAL'S OR NUMVAL-C'S
+006300*    ARGUMENT GRAMMAR, SO THE DIGITS ARE PULLED OUT BY POSITION
+006310*    AND THE "*" FILL IS TURNED BACK INTO "0" BEFORE UNEDITING.
+006320     STRING EDIT3(2:1) EDIT3(4:3) EDIT3(8:3) DELIMITED BY SIZE
+006330         INTO EDIT3-INTEGER
+006340     INSPECT EDIT3-INTEGER REPLACING ALL "*" BY "0"
+006350     MOVE EDIT3(12:2) TO EDIT3-DECIMAL
+006360     COMPUTE UNEDITED-VALUE =
+006370         EDIT3-INTEGER + (EDIT3-DECIMAL / 100)
+006380     IF UNEDITED-VALUE NOT = ABSOLUTE-VALUE
+006390         MOVE "EDIT3" TO MISMATCH-EDIT-NAME
+006400         PERFORM 2900-FLAG-MISMATCH THRU 2900-EXIT
+006410     END-IF
+006420     .
+006430 2103-EXIT.
+006440     EXIT.
+006450
+006460 2104-FORMAT-EDIT4.
+006470     MOVE NUMERICVALUE TO EDIT4
+006480     DISPLAY "Edit4 = " EDIT4
+006490     COMPUTE UNEDITED-VALUE = FUNCTION NUMVAL(EDIT4)
+006500     IF UNEDITED-VALUE NOT = NUMERICVALUE
+006510         MOVE "EDIT4" TO MISMATCH-EDIT-NAME
+006520         PERFORM 2900-FLAG-MISMATCH THRU 2900-EXIT
+006530     END-IF
+006540     .
+006550 2104-EXIT.
+006560     EXIT.
+006570
+006580 2105-FORMAT-EDIT5.
+006590     MOVE NUMERICVALUE TO EDIT5
+006600     DISPLAY "Edit5 = " EDIT5
+006610     COMPUTE UNEDITED-VALUE = FUNCTION NUMVAL-C(EDIT5)
+006620     IF UNEDITED-VALUE NOT = NUMERICVALUE
+006630         MOVE "EDIT5" TO MISMATCH-EDIT-NAME
+006640         PERFORM 2900-FLAG-MISMATCH THRU 2900-EXIT
+006650     END-IF
+006660     .
+006670 2105-EXIT.
+006680     EXIT.
+006690
+006700 2106-FORMAT-EDIT6.
+006710     MOVE NUMERICVALUE TO EDIT6
+006720     DISPLAY "Edit6 = " EDIT6
+006730*    EDIT6 CARRIES A FLOATING "$", WHICH IS OUTSIDE PLAIN NUMVAL'S
+006740*    ARGUMENT GRAMMAR - USE NUMVAL-C, THE SAME AS EDIT5.
+006750     COMPUTE UNEDITED-VALUE = FUNCTION NUMVAL-C(EDIT6)
+006760     IF UNEDITED-VALUE NOT = WHOLE-DOLLAR-VALUE
+006770         MOVE "EDIT6" TO MISMATCH-EDIT-NAME
+006780         PERFORM 2900-FLAG-MISMATCH THRU 2900-EXIT
+006790     END-IF
+006800     .
+006810 2106-EXIT.
+006820     EXIT.
+006830
+006840 2107-FORMAT-EDIT7.
+006850     MOVE NUMERICVALUE TO EDIT7
+006860     DISPLAY "Edit7 = " EDIT7
+006870*    EDIT7'S "/" SEPARATORS ARE NOT PART OF NUMVAL'S ARGUMENT
+006880*    GRAMMAR EITHER - PULL THE DIGITS OUT BY POSITION.
+006890     STRING EDIT7(1:2) EDIT7(4:3) EDIT7(8:3) DELIMITED BY SIZE
+006900         INTO EDIT7-INTEGER
+006910     MOVE EDIT7(12:2) TO EDIT7-DECIMAL
+006920     COMPUTE UNEDITED-VALUE =
+006930         EDIT7-INTEGER + (EDIT7-DECIMAL / 100)
+006940     IF UNEDITED-VALUE NOT = ABSOLUTE-VALUE
+006950         MOVE "EDIT7" TO MISMATCH-EDIT-NAME
+006960         PERFORM 2900-FLAG-MISMATCH THRU 2900-EXIT
+006970     END-IF
+006980     .
+006990 2107-EXIT.
+007000     EXIT.
+007010
+007020 2108-FORMAT-EDIT8.
+007030     MOVE NUMERICVALUE TO EDIT8
+007040     DISPLAY "Edit8 = " EDIT8
+007050*    EDIT8 INSERTS LITERAL ZEROS AT POSITIONS 6-8, SO NUMVAL
+007060*    CANNOT BE TRUSTED TO UNEDIT IT - THE INSERTED ZEROS LOOK
+007070*    LIKE REAL DATA DIGITS.  PULL THE TWO REAL DIGIT GROUPS OUT
+007080*    BY POSITION INSTEAD.
+007090     STRING EDIT8(1:5) EDIT8(9:3) DELIMITED BY SIZE
+007100         INTO EDIT8-INTEGER
+007110     MOVE EDIT8(13:2) TO EDIT8-DECIMAL
+007120     COMPUTE UNEDITED-VALUE =
+007130         EDIT8-INTEGER + (EDIT8-DECIMAL / 100)
+007140     IF UNEDITED-VALUE NOT = ABSOLUTE-VALUE
+007150         MOVE "EDIT8" TO MISMATCH-EDIT-NAME
+007160         PERFORM 2900-FLAG-MISMATCH THRU 2900-EXIT
+007170     END-IF
+007180     .
+007190 2108-EXIT.
+007200     EXIT.
+007210
+007220 2109-FORMAT-EDIT9.
+007230     MOVE NUMERICVALUE TO EDIT9
+007240     DISPLAY "Edit9 = " EDIT9
+007250*    EDIT9 INSERTS BLANKS AT POSITIONS 6-8, THE SAME KIND OF
+007260*    TRAP AS EDIT8'S INSERTED ZEROS - NUMVAL CANNOT TELL AN
+007270*    INSERTED BLANK FROM A FIELD SEPARATOR.  PULL THE TWO REAL
+007280*    DIGIT GROUPS OUT BY POSITION INSTEAD, THE SAME AS EDIT8.
+007290     STRING EDIT9(1:5) EDIT9(9:3) DELIMITED BY SIZE
+007300         INTO EDIT9-INTEGER
+007310     MOVE EDIT9(13:2) TO EDIT9-DECIMAL
+007320     COMPUTE UNEDITED-VALUE =
+007330         EDIT9-INTEGER + (EDIT9-DECIMAL / 100)
+007340     IF UNEDITED-VALUE NOT = ABSOLUTE-VALUE
+007350         MOVE "EDIT9" TO MISMATCH-EDIT-NAME
+007360         PERFORM 2900-FLAG-MISMATCH THRU 2900-EXIT
+007370     END-IF
+007380     .
+007390 2109-EXIT.
+007400     EXIT.
+007410
+007420*----------------------------------------------------------------
+007430*  2900-FLAG-MISMATCH - RE-EDIT VALUE DID NOT FOOT TO THE AMOUNT
+007440*----------------------------------------------------------------
+007450 2900-FLAG-MISMATCH.
+007460     ADD 1 TO MISMATCH-COUNT
+007470     DISPLAY "*** RE-EDIT MISMATCH ON " MISMATCH-EDIT-NAME
+007480         " - AMOUNT WAS " NUMERICVALUE
+007490     .
+007500 2900-EXIT.
+007510     EXIT.
+007520
+007530*----------------------------------------------------------------
+007540*  3000-TERMINATE - CLOSE FILES
+007550*----------------------------------------------------------------
+007560 3000-TERMINATE.
+007570     PERFORM 3100-PRINT-TRAILER THRU 3100-EXIT
+007580     CLOSE AMTIN
+007590     CLOSE EXCEPT-OUT
+007600     CLOSE CHECK-OUT
+007610     CLOSE GL-OUT
+007620     CLOSE CHKPT-OUT
+007630     .
+007640 3000-EXIT.
+007650     EXIT.
+007660
+007670*----------------------------------------------------------------
+007680*  3100-PRINT-TRAILER - HASH-TOTAL CONTROL LINE FOR THE RUN
+007690*----------------------------------------------------------------
+007700 3100-PRINT-TRAILER.
+007710     MOVE RECORD-COUNT TO EDIT-RECORD-COUNT
+007720     MOVE CONTROL-TOTAL TO EDIT-CONTROL-TOTAL
+007730     MOVE MISMATCH-COUNT TO EDIT-MISMATCH-COUNT
+007740     MOVE REJECT-COUNT TO EDIT-REJECT-COUNT
+007750     DISPLAY "----------------------------------------"
+007760     DISPLAY "RECORDS PROCESSED . . . " EDIT-RECORD-COUNT
+007770     DISPLAY "CONTROL TOTAL. . . . . . " EDIT-CONTROL-TOTAL
+007780     DISPLAY "RE-EDIT MISMATCHES . . . " EDIT-MISMATCH-COUNT
+007790     DISPLAY "RECORDS REJECTED . . . . " EDIT-REJECT-COUNT
+007800     .
+007810 3100-EXIT.
+007820     EXIT.
