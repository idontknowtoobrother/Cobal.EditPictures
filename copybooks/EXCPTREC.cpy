@@ -0,0 +1,8 @@
+000010*----------------------------------------------------------------
+000020*  EXCPTREC - EXCEPTION RECORD LAYOUT FOR REJECTED AMTIN
+000030*  RECORDS WRITTEN BY THE LIISTING9-1 AMOUNT-FORMATTING JOB
+000040*----------------------------------------------------------------
+000050 01  EXCEPT-OUT-RECORD.
+000060     05  EXCEPT-RAW-RECORD       PIC X(80).
+000070     05  EXCEPT-REASON-CODE      PIC X(02).
+000080     05  EXCEPT-REASON-TEXT      PIC X(30).
