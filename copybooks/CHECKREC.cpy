@@ -0,0 +1,32 @@
+000010*----------------------------------------------------------------
+000020*  CHECKREC - PRINTED CHECK LAYOUT FOR THE LIISTING9-1 CHECK-
+000030*  WRITING ROUTINE.  ONE CHECK PRINTS AS FOUR LINES: A PAYEE/
+000040*  AMOUNT LINE, AN AMOUNT-IN-WORDS LINE, A CHECK NUMBER/DATE
+000050*  LINE, AND A BLANK SEPARATOR LINE.  THE FOUR LINE FORMATS
+000060*  SHARE THE FILE'S RECORD AREA AS ALTERNATE RECORD LAYOUTS.
+000070*  THE FIXED LABEL TEXT ON EACH LINE IS MOVED IN BY THE
+000080*  CHECK-PRINTING PARAGRAPH RATHER THAN CARRIED AS A FILE
+000090*  SECTION VALUE CLAUSE, WHICH ONLY TAKES EFFECT ONCE AT
+000100*  OPEN AND WOULD BE LOST AS SOON AS AN ALTERNATE LAYOUT'S
+000110*  WRITE REUSED THE SHARED RECORD AREA.
+000120*----------------------------------------------------------------
+000130 01  CHECK-PAYEE-LINE.
+000140     05  CHECK-PAYEE-LABEL       PIC X(08).
+000150     05  CHECK-PAYEE-OUT         PIC X(30).
+000160     05  FILLER                  PIC X(04).
+000170     05  CHECK-AMOUNT-LABEL      PIC X(07).
+000180     05  CHECK-AMOUNT-OUT        PIC $*,***,**9.99.
+000190     05  FILLER                  PIC X(58).
+000200
+000210 01  CHECK-WORDS-OUT-LINE.
+000220     05  CHECK-WORDS-OUT         PIC X(120).
+000230
+000240 01  CHECK-NUMBER-DATE-LINE.
+000250     05  CHECK-NUMBER-LABEL      PIC X(14).
+000260     05  CHECK-NUMBER-OUT        PIC 9(06).
+000270     05  FILLER                  PIC X(04).
+000280     05  CHECK-DATE-LABEL        PIC X(06).
+000290     05  CHECK-DATE-OUT          PIC 9999/99/99.
+000300     05  FILLER                  PIC X(80).
+000310
+000320 01  CHECK-BLANK-LINE            PIC X(120).
