@@ -0,0 +1,17 @@
+000010*----------------------------------------------------------------
+000020*  CHKPTREC - CHECKPOINT RECORD FOR THE LIISTING9-1 AMOUNT-
+000030*  FORMATTING BATCH JOB.  CARRIES THE INPUT RECORD NUMBER OF
+000040*  THE LAST AMTIN RECORD SUCCESSFULLY CHECKPOINTED, ALONG WITH
+000050*  THE RECORD COUNT, CONTROL TOTAL, RE-EDIT MISMATCH COUNT AND
+000060*  REJECT COUNT ACCUMULATED THROUGH THAT RECORD, SO A RERUN CAN
+000070*  SKIP AHEAD PAST ALREADY-PROCESSED RECORDS AND STILL PRINT A
+000080*  TRAILER FOR THE WHOLE JOB, NOT JUST THE RESTARTED SEGMENT.
+000090*----------------------------------------------------------------
+000100 01  CHKPT-RECORD.
+000110     05  CHKPT-LAST-RECORD-NUMBER PIC 9(07).
+000120     05  CHKPT-RECORD-COUNT       PIC 9(07).
+000130     05  CHKPT-CONTROL-TOTAL      PIC S9(9)V99
+000140                                  SIGN IS LEADING SEPARATE.
+000150     05  CHKPT-MISMATCH-COUNT     PIC 9(05).
+000160     05  CHKPT-REJECT-COUNT       PIC 9(05).
+000170     05  FILLER                   PIC X(44).
