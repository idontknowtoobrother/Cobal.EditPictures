@@ -0,0 +1,20 @@
+000010*----------------------------------------------------------------
+000020*  AMTINREC - TRANSACTION AMOUNT INPUT RECORD LAYOUT
+000030*  USED BY THE LIISTING9-1 AMOUNT-FORMATTING BATCH JOB.
+000040*  AMTIN-TRANSACTION-DATE IS THE DATE OF THE UNDERLYING
+000050*  TRANSACTION AND IS PRESENT ON EVERY RECORD; AMTIN-CHECK-DATE
+000060*  IS MEANINGFUL ONLY WHEN AMTIN-PAYEE-NAME IS PRESENT AND A
+000070*  CHECK GETS CUT, SO IT IS NOT USED TO DATE THE GL EXTRACT.
+000080*----------------------------------------------------------------
+000090 01  AMTIN-RECORD.
+000100     05  AMTIN-AMOUNT            PIC S9(8)V99
+000110                                 SIGN IS LEADING SEPARATE.
+000120     05  AMTIN-CHECK-NUMBER      PIC 9(06).
+000130     05  AMTIN-CHECK-DATE        PIC 9(08).
+000140     05  AMTIN-PAYEE-NAME        PIC X(30).
+000150     05  AMTIN-ACCOUNT-CODE      PIC X(10).
+000160     05  AMTIN-TRANSACTION-DATE  PIC 9(08).
+000170     05  FILLER                  PIC X(07).
+000180
+000190 01  AMTIN-RECORD-X REDEFINES AMTIN-RECORD
+000200                                 PIC X(80).
