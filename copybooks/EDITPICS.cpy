@@ -0,0 +1,15 @@
+000010*----------------------------------------------------------------
+000020*  EDITPICS - THE NINE STANDARD AMOUNT-EDIT PICTURES SHARED BY
+000030*  THE LIISTING9-1 BATCH FORMATTING JOB AND THE LIISTING9-2
+000040*  ONLINE INQUIRY TRANSACTION, SO A NEW PICTURE CLAUSE ONLY HAS
+000050*  TO BE CHANGED IN ONE PLACE.
+000060*----------------------------------------------------------------
+000070 01 EDIT1         PIC 99,999,999.99.
+000080 01 EDIT2         PIC ZZ,ZZZ,ZZ9.99.
+000090 01 EDIT3         PIC $*,***,**9.99.
+000100 01 EDIT4         PIC ++,+++,++9.99.
+000110 01 EDIT5         PIC $$,$$$,$$9.99CR.
+000120 01 EDIT6         PIC $$,$$$,$$9.00.
+000130 01 EDIT7         PIC 99/999/999.99.
+000140 01 EDIT8         PIC 99999000999.99.
+000150 01 EDIT9         PIC 99999BBB999.99.
