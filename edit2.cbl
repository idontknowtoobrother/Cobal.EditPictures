@@ -0,0 +1,147 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. LIISTING9-2.
+000030 AUTHOR. 62160246.
+000040 INSTALLATION. DAILY-BATCH-CONTROL.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080*  MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100*  08/09/2026 TWK  NEW PROGRAM.  ONLINE INQUIRY TRANSACTION SO
+000110*                  AN AMOUNT CAN BE KEYED IN AND SEEN RENDERED
+000120*                  IN EDIT1 THROUGH EDIT9 WITHOUT RUNNING THE
+000130*                  LIISTING9-1 BATCH JOB.  SHARES THE EDIT
+000140*                  PICTURES WITH LIISTING9-1 VIA EDITPICS.
+000150*  08/09/2026 TWK  CORRECTED THE EDIT1/EDIT2 RESULT-SCREEN LABELS.
+000160*                  EDIT1 IS ZERO-FILLED, NOT ZERO-SUPPRESSED;
+000170*                  EDIT2 IS THE ONE THAT ACTUALLY SUPPRESSES
+000180*                  LEADING ZEROS.
+000190*----------------------------------------------------------------
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SPECIAL-NAMES.
+000230     CRT STATUS IS CRT-STATUS-CODE.
+000240
+000250 DATA DIVISION.
+000260 WORKING-STORAGE SECTION.
+000270 01 NUMERICVALUE  PIC S9(8)V99       VALUE ZERO.
+000280
+000290 COPY EDITPICS.
+000300
+000310 77 CRT-STATUS-CODE     PIC 9(04)          VALUE ZERO.
+000320 77 EXIT-SWITCH         PIC X(01)          VALUE 'N'.
+000330     88 EXIT-REQUESTED                     VALUE 'Y'.
+000340
+000350 01 INQUIRY-AMOUNT-IN   PIC S9(8)V99       VALUE ZERO.
+000360 01 INQUIRY-EXIT-KEY    PIC X(01)          VALUE SPACE.
+000370     88 INQUIRY-EXIT-CHOSEN               VALUE 'X' 'x'.
+000380
+000390 SCREEN SECTION.
+000400 01 INQUIRY-INPUT-SCREEN.
+000410     05 BLANK SCREEN.
+000420     05 LINE 01 COLUMN 20 VALUE 'LIISTING9-2 - AMOUNT EDIT
+000430-        'INQUIRY'.
+000440     05 LINE 03 COLUMN 05 VALUE 'AMOUNT (SIGNED, 2 DECIMALS)'.
+000450     05 LINE 03 COLUMN 38 PIC S9(8)V99
+000460        USING INQUIRY-AMOUNT-IN.
+000470     05 LINE 05 COLUMN 05
+000480        VALUE 'ENTER X AT ANY TIME TO END THE INQUIRY.'.
+000490     05 LINE 07 COLUMN 05 VALUE 'X TO EXIT, OR ENTER FOR EDITS'.
+000500     05 LINE 07 COLUMN 40 PIC X(01)
+000510        USING INQUIRY-EXIT-KEY.
+000520
+000530 01 INQUIRY-RESULT-SCREEN.
+000540     05 BLANK SCREEN.
+000550     05 LINE 01 COLUMN 20 VALUE 'LIISTING9-2 - AMOUNT EDIT
+000560-        'INQUIRY'.
+000570     05 LINE 03 COLUMN 05 VALUE 'EDIT1 (ZERO-FILLED). . . . . .'.
+000580     05 LINE 03 COLUMN 38 PIC 99,999,999.99 FROM EDIT1.
+000590     05 LINE 04 COLUMN 05 VALUE 'EDIT2 (ZERO-SUPPRESSED) . . . .'.
+000600     05 LINE 04 COLUMN 38 PIC ZZ,ZZZ,ZZ9.99 FROM EDIT2.
+000610     05 LINE 05 COLUMN 05 VALUE 'EDIT3 (CHECK PROTECTION) . . .'.
+000620     05 LINE 05 COLUMN 38 PIC $*,***,**9.99 FROM EDIT3.
+000630     05 LINE 06 COLUMN 05 VALUE 'EDIT4 (FLOATING SIGN). . . . .'.
+000640     05 LINE 06 COLUMN 38 PIC ++,+++,++9.99 FROM EDIT4.
+000650     05 LINE 07 COLUMN 05 VALUE 'EDIT5 (FLOATING DOLLAR, CR/DB) '.
+000660     05 LINE 07 COLUMN 38 PIC $$,$$$,$$9.99CR FROM EDIT5.
+000670     05 LINE 08 COLUMN 05 VALUE 'EDIT6 (FLOATING DOLLAR, WHOLE) '.
+000680     05 LINE 08 COLUMN 38 PIC $$,$$$,$$9.00 FROM EDIT6.
+000690     05 LINE 09 COLUMN 05 VALUE 'EDIT7 (SLASH-SEPARATED). . . .'.
+000700     05 LINE 09 COLUMN 38 PIC 99/999/999.99 FROM EDIT7.
+000710     05 LINE 10 COLUMN 05 VALUE 'EDIT8 (ZERO-FILLED, GL FEED) .'.
+000720     05 LINE 10 COLUMN 38 PIC 99999000999.99 FROM EDIT8.
+000730     05 LINE 11 COLUMN 05 VALUE 'EDIT9 (BLANK-INSERTED, GL FEED)'.
+000740     05 LINE 11 COLUMN 38 PIC 99999BBB999.99 FROM EDIT9.
+000750     05 LINE 13 COLUMN 05
+000760        VALUE 'PRESS ENTER FOR ANOTHER AMOUNT, OR X TO EXIT.'.
+000770     05 LINE 13 COLUMN 52 PIC X(01)
+000780        USING INQUIRY-EXIT-KEY.
+000790
+000800 PROCEDURE DIVISION.
+000810 BEGIN.
+000820     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000830     PERFORM 2000-PROCESS-INQUIRY THRU 2000-EXIT
+000840         UNTIL EXIT-REQUESTED
+000850     PERFORM 3000-TERMINATE THRU 3000-EXIT
+000860     GOBACK
+000870     .
+000880
+000890*----------------------------------------------------------------
+000900*  1000-INITIALIZE - CLEAR THE SWITCHES BEFORE THE FIRST INQUIRY
+000910*----------------------------------------------------------------
+000920 1000-INITIALIZE.
+000930     MOVE 'N' TO EXIT-SWITCH
+000940     .
+000950 1000-EXIT.
+000960     EXIT.
+000970
+000980*----------------------------------------------------------------
+000990*  2000-PROCESS-INQUIRY - KEY IN ONE AMOUNT AND DISPLAY ALL NINE
+001000*  EDIT PATTERNS FOR IT, SIDE BY SIDE, UNTIL THE OPERATOR EXITS
+001010*----------------------------------------------------------------
+001020 2000-PROCESS-INQUIRY.
+001030     MOVE SPACE TO INQUIRY-EXIT-KEY
+001040     DISPLAY INQUIRY-INPUT-SCREEN
+001050     ACCEPT INQUIRY-INPUT-SCREEN
+001060     IF INQUIRY-EXIT-CHOSEN
+001070         SET EXIT-REQUESTED TO TRUE
+001080     ELSE
+001090         MOVE INQUIRY-AMOUNT-IN TO NUMERICVALUE
+001100         PERFORM 2100-EDIT-AMOUNT THRU 2100-EXIT
+001110         MOVE SPACE TO INQUIRY-EXIT-KEY
+001120         DISPLAY INQUIRY-RESULT-SCREEN
+001130         ACCEPT INQUIRY-RESULT-SCREEN
+001140         IF INQUIRY-EXIT-CHOSEN
+001150             SET EXIT-REQUESTED TO TRUE
+001160         END-IF
+001170     END-IF
+001180     .
+001190 2000-EXIT.
+001200     EXIT.
+001210
+001220*----------------------------------------------------------------
+001230*  2100-EDIT-AMOUNT - MOVE NUMERICVALUE INTO ALL NINE EDIT
+001240*  PICTURES, THE SAME PICTURE CLAUSES THE BATCH JOB USES
+001250*----------------------------------------------------------------
+001260 2100-EDIT-AMOUNT.
+001270     MOVE NUMERICVALUE TO EDIT1
+001280     MOVE NUMERICVALUE TO EDIT2
+001290     MOVE NUMERICVALUE TO EDIT3
+001300     MOVE NUMERICVALUE TO EDIT4
+001310     MOVE NUMERICVALUE TO EDIT5
+001320     MOVE NUMERICVALUE TO EDIT6
+001330     MOVE NUMERICVALUE TO EDIT7
+001340     MOVE NUMERICVALUE TO EDIT8
+001350     MOVE NUMERICVALUE TO EDIT9
+001360     .
+001370 2100-EXIT.
+001380     EXIT.
+001390
+001400*----------------------------------------------------------------
+001410*  3000-TERMINATE - NOTHING TO CLOSE, JUST THE COMMON EXIT SHAPE
+001420*----------------------------------------------------------------
+001430 3000-TERMINATE.
+001440     CONTINUE
+001450     .
+001460 3000-EXIT.
+001470     EXIT.
