@@ -0,0 +1,9 @@
+000010*----------------------------------------------------------------
+000020*  CTLCARD - RUN CONTROL CARD FOR THE LIISTING9-1 AMOUNT-
+000030*  FORMATTING BATCH JOB.  POSITION 1 SELECTS WHICH EDIT
+000040*  PICTURE TO FORMAT: SPACE OR '0' = ALL NINE, '1'-'9' = THAT
+000050*  EDITN ONLY.
+000060*----------------------------------------------------------------
+000070 01  CONTROL-CARD.
+000080     05  CTL-EDIT-SELECT         PIC X(01).
+000090     05  FILLER                  PIC X(79).
